@@ -0,0 +1,194 @@
+      ******************************************************************
+      * Author: Marquez Cristian Ariel
+      * Date: 09/08/2026
+      * Purpose: Impresion de la orden de trabajo / comprobante de
+      *          presupuesto que se entrega al cliente, cruzando sus
+      *          datos con los equipos y presupuestos registrados a
+      *          su DNI.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDEN-TRABAJO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Archivo fisico de Clientes
+       SELECT OPTIONAL CUSTOMERS-FILE
+       ASSIGN TO "C:\Desarrollos\Record_System\customers.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CUSTOMERS-ID
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+
+      *Archivo fisico de Equipos
+       SELECT OPTIONAL EQUIPMENTS-FILE
+       ASSIGN TO "C:\Desarrollos\Record_System\equipments.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EQUIPMENTS-ID
+       FILE STATUS IS WS-EQUIPMENTS-STATUS.
+
+      *Archivo fisico de Presupuestos
+       SELECT OPTIONAL BUDGETS-FILE
+       ASSIGN TO "C:\Desarrollos\Record_System\budgets.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS BUDGETS-ID
+       FILE STATUS IS WS-BUDGETS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo logico de Clientes
+       FD CUSTOMERS-FILE.
+           01 CUSTOMERS-REGISTERS.
+               05 CUSTOMERS-ID PIC X(4).
+               05 CUSTOMERS-DNI PIC X(8).
+               05 CUSTOMERS-NAME PIC X(25).
+               05 CUSTOMERS-CELLPHONE PIC X(11).
+               05 CUSTOMERS-EMAIL PIC X(50).
+               05 CUSTOMERS-ADDRESS PIC X(35).
+
+      *Archivo logico de Equipos
+       FD EQUIPMENTS-FILE.
+           01 EQUIPMENTS-REGISTERS.
+               05 EQUIPMENTS-ID PIC X(4).
+               05 EQUIPMENTS-DNI PIC X(8).
+               05 EQUIPMENTS-TIPO PIC X(10).
+               05 EQUIPMENTS-DESCRIPCION PIC X(100).
+               05 EQUIPMENTS-CARACTERISTICAS PIC X(100).
+               05 EQUIPMENTS-PROBLEMA PIC X(100).
+
+      *Archivo logico de Presupuestos
+       FD BUDGETS-FILE.
+           01 BUDGETS-REGISTERS.
+               05 BUDGETS-ID PIC X(4).
+               05 BUDGETS-DNI PIC X(8).
+               05 BUDGETS-DESCRIPCION PIC X(100).
+               05 BUDGETS-FORMA_PAGO PIC X(15).
+               05 BUDGETS-FECHA PIC X(10).
+               05 BUDGETS-PAGADO PIC X(1).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CUSTOMERS-STATUS PIC X(2).
+       01  WS-EQUIPMENTS-STATUS PIC X(2).
+       01  WS-BUDGETS-STATUS PIC X(2).
+
+       01  FIN-CLIENTES PIC X.
+       01  FIN-EQUIPOS PIC X.
+       01  FIN-PRESUPUESTOS PIC X.
+
+       01  DNI-A-VALIDAR PIC X(8).
+       01  DNI-VALIDO PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       OPEN INPUT CUSTOMERS-FILE.
+       OPEN INPUT EQUIPMENTS-FILE.
+       OPEN INPUT BUDGETS-FILE.
+       PERFORM IMPRIMIR-ORDEN-DE-TRABAJO.
+       CLOSE CUSTOMERS-FILE.
+       CLOSE EQUIPMENTS-FILE.
+       CLOSE BUDGETS-FILE.
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       IMPRIMIR-ORDEN-DE-TRABAJO.
+       DISPLAY "Introduzca el DNI del cliente: ".
+       ACCEPT DNI-A-VALIDAR.
+       PERFORM VALIDAR-DNI-CLIENTE.
+       IF  DNI-VALIDO = "S"
+           PERFORM MOSTRAR-ENCABEZADO-ORDEN
+           PERFORM MOSTRAR-EQUIPOS-ORDEN
+           PERFORM MOSTRAR-PRESUPUESTOS-ORDEN
+           PERFORM MOSTRAR-PIE-ORDEN
+       ELSE
+           DISPLAY "No se encontro ningun cliente con ese DNI."
+       END-IF.
+
+      *Busca el cliente por DNI, dejando el resultado en
+      *CUSTOMERS-REGISTERS y DNI-VALIDO
+       VALIDAR-DNI-CLIENTE.
+       MOVE "N" TO DNI-VALIDO.
+       MOVE "0000" TO CUSTOMERS-ID.
+       START CUSTOMERS-FILE KEY IS NOT LESS THAN CUSTOMERS-ID
+           INVALID KEY MOVE "S" TO FIN-CLIENTES
+           NOT INVALID KEY MOVE "N" TO FIN-CLIENTES
+       END-START.
+       PERFORM LEER-CLIENTE-SIGUIENTE
+       UNTIL FIN-CLIENTES = "S" OR DNI-VALIDO = "S".
+
+       LEER-CLIENTE-SIGUIENTE.
+       READ CUSTOMERS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-CLIENTES
+           NOT AT END
+               IF  CUSTOMERS-DNI = DNI-A-VALIDAR
+                   MOVE "S" TO DNI-VALIDO
+               END-IF
+       END-READ.
+
+       MOSTRAR-ENCABEZADO-ORDEN.
+       DISPLAY " ".
+       DISPLAY "===== Orden de trabajo / Presupuesto =====".
+       DISPLAY "Cliente: " CUSTOMERS-NAME.
+       DISPLAY "DNI: " CUSTOMERS-DNI
+           "   Telefono: " CUSTOMERS-CELLPHONE.
+       DISPLAY "--------------------------------------------".
+
+       MOSTRAR-EQUIPOS-ORDEN.
+       MOVE "0000" TO EQUIPMENTS-ID.
+       START EQUIPMENTS-FILE KEY IS NOT LESS THAN EQUIPMENTS-ID
+           INVALID KEY MOVE "S" TO FIN-EQUIPOS
+           NOT INVALID KEY MOVE "N" TO FIN-EQUIPOS
+       END-START.
+       PERFORM MOSTRAR-EQUIPO-SIGUIENTE UNTIL FIN-EQUIPOS = "S".
+
+       MOSTRAR-EQUIPO-SIGUIENTE.
+       READ EQUIPMENTS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-EQUIPOS
+           NOT AT END
+               IF  EQUIPMENTS-DNI = DNI-A-VALIDAR
+                   DISPLAY "Equipo: " EQUIPMENTS-TIPO
+                       " - " EQUIPMENTS-DESCRIPCION
+                   DISPLAY "Problema reportado: " EQUIPMENTS-PROBLEMA
+                   DISPLAY " "
+               END-IF
+       END-READ.
+
+       MOSTRAR-PRESUPUESTOS-ORDEN.
+       MOVE "0000" TO BUDGETS-ID.
+       START BUDGETS-FILE KEY IS NOT LESS THAN BUDGETS-ID
+           INVALID KEY MOVE "S" TO FIN-PRESUPUESTOS
+           NOT INVALID KEY MOVE "N" TO FIN-PRESUPUESTOS
+       END-START.
+       PERFORM MOSTRAR-PRESUPUESTO-SIGUIENTE
+       UNTIL FIN-PRESUPUESTOS = "S".
+
+       MOSTRAR-PRESUPUESTO-SIGUIENTE.
+       READ BUDGETS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-PRESUPUESTOS
+           NOT AT END
+               IF  BUDGETS-DNI = DNI-A-VALIDAR
+                   DISPLAY "Trabajo: " BUDGETS-DESCRIPCION
+                   DISPLAY "Forma de pago: " BUDGETS-FORMA_PAGO
+                       "   Fecha: " BUDGETS-FECHA
+                   IF  BUDGETS-PAGADO = "1"
+                       DISPLAY "Estado: PAGADO"
+                   ELSE
+                       DISPLAY "Estado: PENDIENTE DE PAGO"
+                   END-IF
+                   DISPLAY " "
+               END-IF
+       END-READ.
+
+       MOSTRAR-PIE-ORDEN.
+       DISPLAY "--------------------------------------------".
+       DISPLAY "Gracias por confiar en nosotros.".
+
+       END PROGRAM ORDEN-TRABAJO.
