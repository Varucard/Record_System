@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author: Marquez Cristian Ariel
+      * Date: 09/08/2026
+      * Purpose: Listado de presupuestos pendientes de cobro, cruzado
+      *          con los datos del cliente, para el seguimiento de fin
+      *          de mes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-PRESUPUESTOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+      *Archivo fisico de Presupuestos
+       SELECT OPTIONAL BUDGETS-FILE
+       ASSIGN TO "C:\Desarrollos\Record_System\budgets.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS BUDGETS-ID
+       FILE STATUS IS WS-BUDGETS-STATUS.
+
+      *Archivo fisico de Clientes
+       SELECT OPTIONAL CUSTOMERS-FILE
+       ASSIGN TO "C:\Desarrollos\Record_System\customers.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CUSTOMERS-ID
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *Archivo logico de Presupuestos
+       FD BUDGETS-FILE.
+           01 BUDGETS-REGISTERS.
+               05 BUDGETS-ID PIC X(4).
+               05 BUDGETS-DNI PIC X(8).
+               05 BUDGETS-DESCRIPCION PIC X(100).
+               05 BUDGETS-FORMA_PAGO PIC X(15).
+               05 BUDGETS-FECHA PIC X(10).
+               05 BUDGETS-PAGADO PIC X(1).
+
+      *Archivo logico de Clientes
+       FD CUSTOMERS-FILE.
+           01 CUSTOMERS-REGISTERS.
+               05 CUSTOMERS-ID PIC X(4).
+               05 CUSTOMERS-DNI PIC X(8).
+               05 CUSTOMERS-NAME PIC X(25).
+               05 CUSTOMERS-CELLPHONE PIC X(11).
+               05 CUSTOMERS-EMAIL PIC X(50).
+               05 CUSTOMERS-ADDRESS PIC X(35).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-BUDGETS-STATUS PIC X(2).
+       01  WS-CUSTOMERS-STATUS PIC X(2).
+
+       01  FIN-PRESUPUESTOS PIC X.
+       01  FIN-CLIENTES PIC X.
+
+       01  DNI-A-VALIDAR PIC X(8).
+       01  DNI-VALIDO PIC X.
+       01  CONTADOR-PENDIENTES PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+
+       OPEN INPUT BUDGETS-FILE.
+       OPEN INPUT CUSTOMERS-FILE.
+       DISPLAY " ".
+       DISPLAY "===== Presupuestos pendientes de cobro =====".
+       DISPLAY " ".
+       MOVE "N" TO FIN-PRESUPUESTOS.
+       PERFORM IMPRIMIR-PRESUPUESTO-SIGUIENTE
+       UNTIL FIN-PRESUPUESTOS = "S".
+       DISPLAY " ".
+       DISPLAY "Total de presupuestos pendientes: "
+           CONTADOR-PENDIENTES.
+       CLOSE BUDGETS-FILE.
+       CLOSE CUSTOMERS-FILE.
+
+       PROGRAM-DONE.
+       STOP RUN.
+
+       IMPRIMIR-PRESUPUESTO-SIGUIENTE.
+       READ BUDGETS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-PRESUPUESTOS
+           NOT AT END
+               IF  BUDGETS-PAGADO = "0"
+                   ADD 1 TO CONTADOR-PENDIENTES
+                   PERFORM BUSCAR-CLIENTE-DEL-PRESUPUESTO
+                   PERFORM MOSTRAR-LINEA-PRESUPUESTO
+               END-IF
+       END-READ.
+
+      *Busca el cliente del presupuesto actual por DNI, recorriendo
+      *CUSTOMERS-FILE desde el principio
+       BUSCAR-CLIENTE-DEL-PRESUPUESTO.
+       MOVE BUDGETS-DNI TO DNI-A-VALIDAR.
+       MOVE SPACE TO CUSTOMERS-NAME.
+       MOVE SPACE TO CUSTOMERS-CELLPHONE.
+       MOVE "N" TO DNI-VALIDO.
+       MOVE "0000" TO CUSTOMERS-ID.
+       START CUSTOMERS-FILE KEY IS NOT LESS THAN CUSTOMERS-ID
+           INVALID KEY MOVE "S" TO FIN-CLIENTES
+           NOT INVALID KEY MOVE "N" TO FIN-CLIENTES
+       END-START.
+       PERFORM LEER-CLIENTE-SIGUIENTE
+       UNTIL FIN-CLIENTES = "S" OR DNI-VALIDO = "S".
+
+       LEER-CLIENTE-SIGUIENTE.
+       READ CUSTOMERS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-CLIENTES
+           NOT AT END
+               IF  CUSTOMERS-DNI = DNI-A-VALIDAR
+                   MOVE "S" TO DNI-VALIDO
+               END-IF
+       END-READ.
+
+       MOSTRAR-LINEA-PRESUPUESTO.
+       DISPLAY "DNI: " BUDGETS-DNI
+           "  Cliente: " CUSTOMERS-NAME
+           "  Tel: " CUSTOMERS-CELLPHONE.
+       DISPLAY "   Trabajo: " BUDGETS-DESCRIPCION.
+       DISPLAY "   Fecha: " BUDGETS-FECHA
+           "  Forma de pago: " BUDGETS-FORMA_PAGO.
+       DISPLAY "-----------------------------------------------------".
+
+       END PROGRAM REPORTE-PRESUPUESTOS.
