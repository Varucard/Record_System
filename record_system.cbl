@@ -3,6 +3,15 @@
       * Date: 05/02/2023
       * Purpose: Registro de Usuarios y trabajos en Computadoras
       * Tectonics: cobc
+      ******************************************************************
+      * Modificaciones:
+      * 09/08/2026 - Alta de equipos y presupuestos, numeracion
+      *              automatica de ID, validacion de DNI contra
+      *              clientes, busqueda por DNI, mantenimiento
+      *              (modificar/eliminar) y resguardo diario de los
+      *              archivos. Archivos pasados a organizacion
+      *              indexada para soportar la busqueda y el
+      *              mantenimiento.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Record_System.
@@ -15,16 +24,38 @@
       *Archivo fisico de Clientes
        SELECT OPTIONAL CUSTOMERS-FILE
        ASSIGN TO "C:\Desarrollos\Record_System\customers.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CUSTOMERS-ID
+       FILE STATUS IS WS-CUSTOMERS-STATUS.
 
       *Archivo fisico de Equipos
        SELECT OPTIONAL EQUIPMENTS-FILE
        ASSIGN TO "C:\Desarrollos\Record_System\equipments.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS EQUIPMENTS-ID
+       FILE STATUS IS WS-EQUIPMENTS-STATUS.
 
       *Archivo fisico de Presupuestos
        SELECT OPTIONAL BUDGETS-FILE
        ASSIGN TO "C:\Desarrollos\Record_System\budgets.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS BUDGETS-ID
+       FILE STATUS IS WS-BUDGETS-STATUS.
+
+      *Archivos de resguardo diario (copia de los archivos fisicos)
+       SELECT OPTIONAL CUSTOMERS-BACKUP-FILE
+       ASSIGN TO WS-CUSTOMERS-BACKUP-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EQUIPMENTS-BACKUP-FILE
+       ASSIGN TO WS-EQUIPMENTS-BACKUP-PATH
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL BUDGETS-BACKUP-FILE
+       ASSIGN TO WS-BUDGETS-BACKUP-PATH
        ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -60,6 +91,34 @@
                05 BUDGETS-FECHA PIC X(10).
                05 BUDGETS-PAGADO PIC X(1).
 
+      *Archivos logicos de resguardo, mismo formato que los fisicos
+       FD CUSTOMERS-BACKUP-FILE.
+           01 CUSTOMERS-BACKUP-REGISTRO.
+               05 CUSTOMERS-BACKUP-ID PIC X(4).
+               05 CUSTOMERS-BACKUP-DNI PIC X(8).
+               05 CUSTOMERS-BACKUP-NAME PIC X(25).
+               05 CUSTOMERS-BACKUP-CELLPHONE PIC X(11).
+               05 CUSTOMERS-BACKUP-EMAIL PIC X(50).
+               05 CUSTOMERS-BACKUP-ADDRESS PIC X(35).
+
+       FD EQUIPMENTS-BACKUP-FILE.
+           01 EQUIPMENTS-BACKUP-REGISTRO.
+               05 EQUIPMENTS-BACKUP-ID PIC X(4).
+               05 EQUIPMENTS-BACKUP-DNI PIC X(8).
+               05 EQUIPMENTS-BACKUP-TIPO PIC X(10).
+               05 EQUIPMENTS-BACKUP-DESCRIPCION PIC X(100).
+               05 EQUIPMENTS-BACKUP-CARACTERISTICAS PIC X(100).
+               05 EQUIPMENTS-BACKUP-PROBLEMA PIC X(100).
+
+       FD BUDGETS-BACKUP-FILE.
+           01 BUDGETS-BACKUP-REGISTRO.
+               05 BUDGETS-BACKUP-ID PIC X(4).
+               05 BUDGETS-BACKUP-DNI PIC X(8).
+               05 BUDGETS-BACKUP-DESCRIPCION PIC X(100).
+               05 BUDGETS-BACKUP-FORMA_PAGO PIC X(15).
+               05 BUDGETS-BACKUP-FECHA PIC X(10).
+               05 BUDGETS-BACKUP-PAGADO PIC X(1).
+
        WORKING-STORAGE SECTION.
 
       *Almacenamiento de los datos ingresados del Cliente
@@ -101,16 +160,53 @@
        01  SI-NO PIC X.
        01  ENTRADA PIC X.
 
+      *Estado de los archivos indexados
+       01  WS-CUSTOMERS-STATUS PIC X(2).
+       01  WS-EQUIPMENTS-STATUS PIC X(2).
+       01  WS-BUDGETS-STATUS PIC X(2).
+
+      *Contadores para la numeracion automatica de ID
+       01  CUSTOMERS-ULTIMO-ID PIC 9(4) VALUE ZERO.
+       01  EQUIPMENTS-ULTIMO-ID PIC 9(4) VALUE ZERO.
+       01  BUDGETS-ULTIMO-ID PIC 9(4) VALUE ZERO.
+       01  ID-NUMERICO PIC 9(4) VALUE ZERO.
+
+      *Banderas de fin de archivo para los recorridos secuenciales
+       01  FIN-CLIENTES PIC X.
+       01  FIN-EQUIPOS PIC X.
+       01  FIN-PRESUPUESTOS PIC X.
+
+      *Validacion del DNI de un cliente contra CUSTOMERS-FILE
+       01  DNI-A-VALIDAR PIC X(8).
+       01  DNI-VALIDO PIC X.
+
+      *Menu principal y submenu de mantenimiento
+       01  OPCION-MENU PIC 9.
+       01  OPCION-MANTENIMIENTO PIC 9.
+       01  OPCION-ACCION PIC 9.
+       01  ID-BUSQUEDA PIC X(4).
+
+      *Resguardo diario de los archivos
+       01  WS-FECHA-ARCHIVO PIC 9(8).
+       01  WS-CUSTOMERS-BACKUP-PATH PIC X(80).
+       01  WS-EQUIPMENTS-BACKUP-PATH PIC X(80).
+       01  WS-BUDGETS-BACKUP-PATH PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
 
+       PERFORM OBTENER-FECHA-ARCHIVO.
+       PERFORM ARCHIVAR-CLIENTES.
+       PERFORM ARCHIVAR-EQUIPOS.
+       PERFORM ARCHIVAR-PRESUPUESTOS.
        PERFORM APERTURA-CLIENTES.
        PERFORM APERTURA-EQUIPOS.
        PERFORM APERTURA-PRESUPUESTOS.
-       MOVE "S" TO SI-NO.
-       PERFORM AGREGAR-REGISTROS
-       UNTIL SI-NO = "N".
+       PERFORM INICIALIZAR-CONTADORES.
+       MOVE ZERO TO OPCION-MENU.
+       PERFORM MOSTRAR-MENU
+       UNTIL OPCION-MENU = 6.
        PERFORM CIERRE-CLIENTES.
        PERFORM CIERRE-EQUIPOS.
        PERFORM CIERRE-PRESUPUESTOS.
@@ -118,15 +214,104 @@
        PROGRAM-DONE.
        STOP RUN.
 
+      *Resguardo: calcula la ruta de cada archivo de resguardo de hoy
+       OBTENER-FECHA-ARCHIVO.
+       ACCEPT WS-FECHA-ARCHIVO FROM DATE YYYYMMDD.
+       STRING "C:\Desarrollos\Record_System\archive\"
+           WS-FECHA-ARCHIVO DELIMITED BY SIZE
+           "_customers.dat" DELIMITED BY SIZE
+           INTO WS-CUSTOMERS-BACKUP-PATH.
+       STRING "C:\Desarrollos\Record_System\archive\"
+           WS-FECHA-ARCHIVO DELIMITED BY SIZE
+           "_equipments.dat" DELIMITED BY SIZE
+           INTO WS-EQUIPMENTS-BACKUP-PATH.
+       STRING "C:\Desarrollos\Record_System\archive\"
+           WS-FECHA-ARCHIVO DELIMITED BY SIZE
+           "_budgets.dat" DELIMITED BY SIZE
+           INTO WS-BUDGETS-BACKUP-PATH.
+
+      *Resguardo: copia customers.dat al archivo fechado antes de usarlo
+       ARCHIVAR-CLIENTES.
+       OPEN INPUT CUSTOMERS-FILE.
+       IF WS-CUSTOMERS-STATUS = "00"
+           OPEN OUTPUT CUSTOMERS-BACKUP-FILE
+           MOVE "N" TO FIN-CLIENTES
+           PERFORM COPIAR-CLIENTE-A-BACKUP UNTIL FIN-CLIENTES = "S"
+           CLOSE CUSTOMERS-BACKUP-FILE
+       END-IF.
+       CLOSE CUSTOMERS-FILE.
+
+       COPIAR-CLIENTE-A-BACKUP.
+       READ CUSTOMERS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-CLIENTES
+           NOT AT END
+               MOVE CUSTOMERS-REGISTERS TO CUSTOMERS-BACKUP-REGISTRO
+               WRITE CUSTOMERS-BACKUP-REGISTRO
+       END-READ.
+
+      *Resguardo: copia equipments.dat al archivo fechado
+       ARCHIVAR-EQUIPOS.
+       OPEN INPUT EQUIPMENTS-FILE.
+       IF WS-EQUIPMENTS-STATUS = "00"
+           OPEN OUTPUT EQUIPMENTS-BACKUP-FILE
+           MOVE "N" TO FIN-EQUIPOS
+           PERFORM COPIAR-EQUIPO-A-BACKUP UNTIL FIN-EQUIPOS = "S"
+           CLOSE EQUIPMENTS-BACKUP-FILE
+       END-IF.
+       CLOSE EQUIPMENTS-FILE.
+
+       COPIAR-EQUIPO-A-BACKUP.
+       READ EQUIPMENTS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-EQUIPOS
+           NOT AT END
+               MOVE EQUIPMENTS-REGISTERS TO EQUIPMENTS-BACKUP-REGISTRO
+               WRITE EQUIPMENTS-BACKUP-REGISTRO
+       END-READ.
+
+      *Resguardo: copia budgets.dat al archivo fechado
+       ARCHIVAR-PRESUPUESTOS.
+       OPEN INPUT BUDGETS-FILE.
+       IF WS-BUDGETS-STATUS = "00"
+           OPEN OUTPUT BUDGETS-BACKUP-FILE
+           MOVE "N" TO FIN-PRESUPUESTOS
+           PERFORM COPIAR-PRESUPUESTO-A-BACKUP
+               UNTIL FIN-PRESUPUESTOS = "S"
+           CLOSE BUDGETS-BACKUP-FILE
+       END-IF.
+       CLOSE BUDGETS-FILE.
+
+       COPIAR-PRESUPUESTO-A-BACKUP.
+       READ BUDGETS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-PRESUPUESTOS
+           NOT AT END
+               MOVE BUDGETS-REGISTERS TO BUDGETS-BACKUP-REGISTRO
+               WRITE BUDGETS-BACKUP-REGISTRO
+       END-READ.
+
       *Apertura de Archivos, si no se encuentran los crea
        APERTURA-CLIENTES.
-       OPEN EXTEND CUSTOMERS-FILE.
+       OPEN I-O CUSTOMERS-FILE.
+       IF WS-CUSTOMERS-STATUS = "35"
+           OPEN OUTPUT CUSTOMERS-FILE
+           CLOSE CUSTOMERS-FILE
+           OPEN I-O CUSTOMERS-FILE
+       END-IF.
 
        APERTURA-EQUIPOS.
-       OPEN EXTEND EQUIPMENTS-FILE.
+       OPEN I-O EQUIPMENTS-FILE.
+       IF WS-EQUIPMENTS-STATUS = "35"
+           OPEN OUTPUT EQUIPMENTS-FILE
+           CLOSE EQUIPMENTS-FILE
+           OPEN I-O EQUIPMENTS-FILE
+       END-IF.
 
        APERTURA-PRESUPUESTOS.
-       OPEN EXTEND BUDGETS-FILE.
+       OPEN I-O BUDGETS-FILE.
+       IF WS-BUDGETS-STATUS = "35"
+           OPEN OUTPUT BUDGETS-FILE
+           CLOSE BUDGETS-FILE
+           OPEN I-O BUDGETS-FILE
+       END-IF.
 
       *Cierre de Archivos
        CIERRE-CLIENTES.
@@ -138,14 +323,104 @@
        CIERRE-PRESUPUESTOS.
        CLOSE BUDGETS-FILE.
 
-       AGREGAR-REGISTROS.
+      *Calcula el proximo ID a usar en cada archivo, a partir del
+      *mayor ID ya existente
+       INICIALIZAR-CONTADORES.
+       PERFORM CALCULAR-ULTIMO-ID-CLIENTE.
+       PERFORM CALCULAR-ULTIMO-ID-EQUIPO.
+       PERFORM CALCULAR-ULTIMO-ID-PRESUPUESTO.
+
+       CALCULAR-ULTIMO-ID-CLIENTE.
+       MOVE ZERO TO CUSTOMERS-ULTIMO-ID.
+       MOVE "0000" TO CUSTOMERS-ID.
+       START CUSTOMERS-FILE KEY IS NOT LESS THAN CUSTOMERS-ID
+           INVALID KEY MOVE "S" TO FIN-CLIENTES
+           NOT INVALID KEY MOVE "N" TO FIN-CLIENTES
+       END-START.
+       PERFORM ACUMULAR-ID-CLIENTE UNTIL FIN-CLIENTES = "S".
+
+       ACUMULAR-ID-CLIENTE.
+       READ CUSTOMERS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-CLIENTES
+           NOT AT END
+               MOVE CUSTOMERS-ID TO ID-NUMERICO
+               IF ID-NUMERICO > CUSTOMERS-ULTIMO-ID
+                   MOVE ID-NUMERICO TO CUSTOMERS-ULTIMO-ID
+               END-IF
+       END-READ.
+
+       CALCULAR-ULTIMO-ID-EQUIPO.
+       MOVE ZERO TO EQUIPMENTS-ULTIMO-ID.
+       MOVE "0000" TO EQUIPMENTS-ID.
+       START EQUIPMENTS-FILE KEY IS NOT LESS THAN EQUIPMENTS-ID
+           INVALID KEY MOVE "S" TO FIN-EQUIPOS
+           NOT INVALID KEY MOVE "N" TO FIN-EQUIPOS
+       END-START.
+       PERFORM ACUMULAR-ID-EQUIPO UNTIL FIN-EQUIPOS = "S".
+
+       ACUMULAR-ID-EQUIPO.
+       READ EQUIPMENTS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-EQUIPOS
+           NOT AT END
+               MOVE EQUIPMENTS-ID TO ID-NUMERICO
+               IF ID-NUMERICO > EQUIPMENTS-ULTIMO-ID
+                   MOVE ID-NUMERICO TO EQUIPMENTS-ULTIMO-ID
+               END-IF
+       END-READ.
+
+       CALCULAR-ULTIMO-ID-PRESUPUESTO.
+       MOVE ZERO TO BUDGETS-ULTIMO-ID.
+       MOVE "0000" TO BUDGETS-ID.
+       START BUDGETS-FILE KEY IS NOT LESS THAN BUDGETS-ID
+           INVALID KEY MOVE "S" TO FIN-PRESUPUESTOS
+           NOT INVALID KEY MOVE "N" TO FIN-PRESUPUESTOS
+       END-START.
+       PERFORM ACUMULAR-ID-PRESUPUESTO UNTIL FIN-PRESUPUESTOS = "S".
+
+       ACUMULAR-ID-PRESUPUESTO.
+       READ BUDGETS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-PRESUPUESTOS
+           NOT AT END
+               MOVE BUDGETS-ID TO ID-NUMERICO
+               IF ID-NUMERICO > BUDGETS-ULTIMO-ID
+                   MOVE ID-NUMERICO TO BUDGETS-ULTIMO-ID
+               END-IF
+       END-READ.
+
+      *Menu principal
+       MOSTRAR-MENU.
+       DISPLAY " ".
+       DISPLAY "===== Record System =====".
+       DISPLAY "1. Agregar cliente".
+       DISPLAY "2. Agregar equipo".
+       DISPLAY "3. Agregar presupuesto".
+       DISPLAY "4. Buscar por DNI".
+       DISPLAY "5. Mantenimiento de registros".
+       DISPLAY "6. Salir".
+       DISPLAY "Seleccione una opcion: ".
+       ACCEPT OPCION-MENU.
+       EVALUATE OPCION-MENU
+           WHEN 1 PERFORM AGREGAR-CLIENTE-SESION
+           WHEN 2 PERFORM AGREGAR-EQUIPO-SESION
+           WHEN 3 PERFORM AGREGAR-PRESUPUESTO-SESION
+           WHEN 4 PERFORM BUSCAR-POR-DNI
+           WHEN 5 PERFORM MANTENIMIENTO-REGISTROS
+           WHEN 6 CONTINUE
+           WHEN OTHER DISPLAY "Opcion invalida."
+       END-EVALUATE.
+
+      *Alta de clientes
+       AGREGAR-CLIENTE-SESION.
+       MOVE "S" TO SI-NO.
+       PERFORM AGREGAR-CLIENTE UNTIL SI-NO = "N".
+
+       AGREGAR-CLIENTE.
        MOVE "N" TO ENTRADA.
-       PERFORM OBTENER-CAMPOS
-       UNTIL ENTRADA = "S".
-       PERFORM ESCRIBIR-REGISTRO.
+       PERFORM OBTENER-CAMPOS-CLIENTE UNTIL ENTRADA = "S".
+       PERFORM ESCRIBIR-REGISTRO-CLIENTE.
        PERFORM REINICIAR.
 
-       OBTENER-CAMPOS.
+       OBTENER-CAMPOS-CLIENTE.
        MOVE SPACE TO CUSTOMERS-REGISTERS.
        DISPLAY DNI.
        ACCEPT CUSTOMERS-DNI.
@@ -157,15 +432,120 @@
        ACCEPT CUSTOMERS-EMAIL.
        DISPLAY DIRECCION.
        ACCEPT CUSTOMERS-ADDRESS.
-       PERFORM CONTINUAR.
+       PERFORM CONTINUAR-CLIENTE.
 
-       CONTINUAR.
+       CONTINUAR-CLIENTE.
        MOVE "S" TO ENTRADA.
        IF  CUSTOMERS-NAME = SPACE
        MOVE "N" TO ENTRADA.
 
-       ESCRIBIR-REGISTRO.
-       WRITE CUSTOMERS-REGISTERS.
+       ESCRIBIR-REGISTRO-CLIENTE.
+       ADD 1 TO CUSTOMERS-ULTIMO-ID.
+       MOVE CUSTOMERS-ULTIMO-ID TO ID-NUMERICO.
+       MOVE ID-NUMERICO TO CUSTOMERS-ID.
+       WRITE CUSTOMERS-REGISTERS
+           INVALID KEY
+               DISPLAY "Error al guardar el cliente, codigo "
+                   WS-CUSTOMERS-STATUS
+       END-WRITE.
+
+      *Alta de equipos
+       AGREGAR-EQUIPO-SESION.
+       MOVE "S" TO SI-NO.
+       PERFORM AGREGAR-EQUIPO UNTIL SI-NO = "N".
+
+       AGREGAR-EQUIPO.
+       MOVE "N" TO ENTRADA.
+       PERFORM OBTENER-CAMPOS-EQUIPO UNTIL ENTRADA = "S".
+       PERFORM ESCRIBIR-REGISTRO-EQUIPO.
+       PERFORM REINICIAR.
+
+       OBTENER-CAMPOS-EQUIPO.
+       MOVE SPACE TO EQUIPMENTS-REGISTERS.
+       DISPLAY DNI-CLIENTE.
+       ACCEPT EQUIPMENTS-DNI.
+       DISPLAY TIPO.
+       ACCEPT EQUIPMENTS-TIPO.
+       DISPLAY DESCRIPCION-EQUIPO.
+       ACCEPT EQUIPMENTS-DESCRIPCION.
+       DISPLAY CARACTERISTICAS.
+       ACCEPT EQUIPMENTS-CARACTERISTICAS.
+       DISPLAY PROBLEMA.
+       ACCEPT EQUIPMENTS-PROBLEMA.
+       PERFORM CONTINUAR-EQUIPO.
+
+       CONTINUAR-EQUIPO.
+       MOVE "S" TO ENTRADA.
+       IF  EQUIPMENTS-TIPO = SPACE
+           MOVE "N" TO ENTRADA
+       ELSE
+           MOVE EQUIPMENTS-DNI TO DNI-A-VALIDAR
+           PERFORM VALIDAR-DNI-CLIENTE
+           IF  DNI-VALIDO NOT = "S"
+               DISPLAY "No existe un cliente con ese DNI. Vuelva a "
+                   "ingresar el DNI o registre el cliente primero."
+               MOVE "N" TO ENTRADA
+           END-IF
+       END-IF.
+
+       ESCRIBIR-REGISTRO-EQUIPO.
+       ADD 1 TO EQUIPMENTS-ULTIMO-ID.
+       MOVE EQUIPMENTS-ULTIMO-ID TO ID-NUMERICO.
+       MOVE ID-NUMERICO TO EQUIPMENTS-ID.
+       WRITE EQUIPMENTS-REGISTERS
+           INVALID KEY
+               DISPLAY "Error al guardar el equipo, codigo "
+                   WS-EQUIPMENTS-STATUS
+       END-WRITE.
+
+      *Alta de presupuestos
+       AGREGAR-PRESUPUESTO-SESION.
+       MOVE "S" TO SI-NO.
+       PERFORM AGREGAR-PRESUPUESTO UNTIL SI-NO = "N".
+
+       AGREGAR-PRESUPUESTO.
+       MOVE "N" TO ENTRADA.
+       PERFORM OBTENER-CAMPOS-PRESUPUESTO UNTIL ENTRADA = "S".
+       PERFORM ESCRIBIR-REGISTRO-PRESUPUESTO.
+       PERFORM REINICIAR.
+
+       OBTENER-CAMPOS-PRESUPUESTO.
+       MOVE SPACE TO BUDGETS-REGISTERS.
+       DISPLAY CLIENTE-DNI.
+       ACCEPT BUDGETS-DNI.
+       DISPLAY DESCRIPCION-PRESUPUESTO.
+       ACCEPT BUDGETS-DESCRIPCION.
+       DISPLAY FORMA_PAGO.
+       ACCEPT BUDGETS-FORMA_PAGO.
+       DISPLAY FECHA.
+       ACCEPT BUDGETS-FECHA.
+       DISPLAY PAGADO.
+       ACCEPT BUDGETS-PAGADO.
+       PERFORM CONTINUAR-PRESUPUESTO.
+
+       CONTINUAR-PRESUPUESTO.
+       MOVE "S" TO ENTRADA.
+       IF  BUDGETS-DESCRIPCION = SPACE
+           MOVE "N" TO ENTRADA
+       ELSE
+           MOVE BUDGETS-DNI TO DNI-A-VALIDAR
+           PERFORM VALIDAR-DNI-CLIENTE
+           IF  DNI-VALIDO NOT = "S"
+               DISPLAY "No existe un cliente con ese DNI. Vuelva a "
+                   "ingresar el DNI o registre el cliente primero."
+               MOVE "N" TO ENTRADA
+           END-IF
+       END-IF.
+
+       ESCRIBIR-REGISTRO-PRESUPUESTO.
+       ADD 1 TO BUDGETS-ULTIMO-ID.
+       MOVE BUDGETS-ULTIMO-ID TO ID-NUMERICO.
+       MOVE ID-NUMERICO TO BUDGETS-ID.
+       WRITE BUDGETS-REGISTERS
+           INVALID KEY
+               DISPLAY "Error al guardar el presupuesto, codigo "
+                   WS-BUDGETS-STATUS
+       END-WRITE.
 
        REINICIAR.
        DISPLAY "¿Desea almacenar otro registro en la base de datos?".
@@ -175,4 +555,257 @@
        IF SI-NO NOT = "S"
        MOVE "N" TO SI-NO.
 
+      *Busca un cliente por DNI en CUSTOMERS-FILE, dejando el
+      *resultado en CUSTOMERS-REGISTERS y DNI-VALIDO
+       VALIDAR-DNI-CLIENTE.
+       MOVE "N" TO DNI-VALIDO.
+       MOVE "0000" TO CUSTOMERS-ID.
+       START CUSTOMERS-FILE KEY IS NOT LESS THAN CUSTOMERS-ID
+           INVALID KEY MOVE "S" TO FIN-CLIENTES
+           NOT INVALID KEY MOVE "N" TO FIN-CLIENTES
+       END-START.
+       PERFORM LEER-CLIENTE-SIGUIENTE
+       UNTIL FIN-CLIENTES = "S" OR DNI-VALIDO = "S".
+
+       LEER-CLIENTE-SIGUIENTE.
+       READ CUSTOMERS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-CLIENTES
+           NOT AT END
+               IF  CUSTOMERS-DNI = DNI-A-VALIDAR
+                   MOVE "S" TO DNI-VALIDO
+               END-IF
+       END-READ.
+
+      *Busqueda de un cliente y de sus equipos y presupuestos
+       BUSCAR-POR-DNI.
+       DISPLAY DNI.
+       ACCEPT DNI-A-VALIDAR.
+       PERFORM VALIDAR-DNI-CLIENTE.
+       IF  DNI-VALIDO = "S"
+           DISPLAY "--- Cliente ---"
+           DISPLAY "ID: " CUSTOMERS-ID
+           DISPLAY "DNI: " CUSTOMERS-DNI
+           DISPLAY "Nombre: " CUSTOMERS-NAME
+           DISPLAY "Telefono: " CUSTOMERS-CELLPHONE
+           DISPLAY "Email: " CUSTOMERS-EMAIL
+           DISPLAY "Direccion: " CUSTOMERS-ADDRESS
+           PERFORM BUSCAR-EQUIPOS-DEL-CLIENTE
+           PERFORM BUSCAR-PRESUPUESTOS-DEL-CLIENTE
+       ELSE
+           DISPLAY "No se encontro ningun cliente con ese DNI."
+       END-IF.
+
+       BUSCAR-EQUIPOS-DEL-CLIENTE.
+       MOVE "0000" TO EQUIPMENTS-ID.
+       START EQUIPMENTS-FILE KEY IS NOT LESS THAN EQUIPMENTS-ID
+           INVALID KEY MOVE "S" TO FIN-EQUIPOS
+           NOT INVALID KEY MOVE "N" TO FIN-EQUIPOS
+       END-START.
+       PERFORM MOSTRAR-EQUIPO-SIGUIENTE UNTIL FIN-EQUIPOS = "S".
+
+       MOSTRAR-EQUIPO-SIGUIENTE.
+       READ EQUIPMENTS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-EQUIPOS
+           NOT AT END
+               IF  EQUIPMENTS-DNI = DNI-A-VALIDAR
+                   DISPLAY "--- Equipo " EQUIPMENTS-ID " ---"
+                   DISPLAY "Tipo: " EQUIPMENTS-TIPO
+                   DISPLAY "Descripcion: " EQUIPMENTS-DESCRIPCION
+                   DISPLAY "Caracteristicas: "
+                       EQUIPMENTS-CARACTERISTICAS
+                   DISPLAY "Problema: " EQUIPMENTS-PROBLEMA
+               END-IF
+       END-READ.
+
+       BUSCAR-PRESUPUESTOS-DEL-CLIENTE.
+       MOVE "0000" TO BUDGETS-ID.
+       START BUDGETS-FILE KEY IS NOT LESS THAN BUDGETS-ID
+           INVALID KEY MOVE "S" TO FIN-PRESUPUESTOS
+           NOT INVALID KEY MOVE "N" TO FIN-PRESUPUESTOS
+       END-START.
+       PERFORM MOSTRAR-PRESUPUESTO-SIGUIENTE
+       UNTIL FIN-PRESUPUESTOS = "S".
+
+       MOSTRAR-PRESUPUESTO-SIGUIENTE.
+       READ BUDGETS-FILE NEXT RECORD
+           AT END MOVE "S" TO FIN-PRESUPUESTOS
+           NOT AT END
+               IF  BUDGETS-DNI = DNI-A-VALIDAR
+                   DISPLAY "--- Presupuesto " BUDGETS-ID " ---"
+                   DISPLAY "Descripcion: " BUDGETS-DESCRIPCION
+                   DISPLAY "Forma de pago: " BUDGETS-FORMA_PAGO
+                   DISPLAY "Fecha: " BUDGETS-FECHA
+                   DISPLAY "Pagado: " BUDGETS-PAGADO
+               END-IF
+       END-READ.
+
+      *Mantenimiento: modificacion y baja de registros existentes
+       MANTENIMIENTO-REGISTROS.
+       DISPLAY " ".
+       DISPLAY "--- Mantenimiento de registros ---".
+       DISPLAY "1. Clientes".
+       DISPLAY "2. Equipos".
+       DISPLAY "3. Presupuestos".
+       DISPLAY "4. Volver".
+       DISPLAY "Seleccione una opcion: ".
+       ACCEPT OPCION-MANTENIMIENTO.
+       EVALUATE OPCION-MANTENIMIENTO
+           WHEN 1 PERFORM MANTENIMIENTO-CLIENTE
+           WHEN 2 PERFORM MANTENIMIENTO-EQUIPO
+           WHEN 3 PERFORM MANTENIMIENTO-PRESUPUESTO
+           WHEN OTHER CONTINUE
+       END-EVALUATE.
+
+       MANTENIMIENTO-CLIENTE.
+       DISPLAY "Introduzca el ID del cliente (4 digitos): ".
+       ACCEPT ID-BUSQUEDA.
+       MOVE ID-BUSQUEDA TO CUSTOMERS-ID.
+       READ CUSTOMERS-FILE RECORD
+           INVALID KEY
+               DISPLAY "No existe un cliente con ese ID."
+           NOT INVALID KEY
+               PERFORM SELECCIONAR-ACCION-CLIENTE
+       END-READ.
+
+       SELECCIONAR-ACCION-CLIENTE.
+       DISPLAY "1. Modificar  2. Eliminar  3. Cancelar".
+       ACCEPT OPCION-ACCION.
+       EVALUATE OPCION-ACCION
+           WHEN 1 PERFORM ACTUALIZAR-CLIENTE
+           WHEN 2 PERFORM ELIMINAR-CLIENTE
+           WHEN OTHER CONTINUE
+       END-EVALUATE.
+
+       ACTUALIZAR-CLIENTE.
+       DISPLAY DNI.
+       ACCEPT CUSTOMERS-DNI.
+       DISPLAY NOMBRE.
+       ACCEPT CUSTOMERS-NAME.
+       DISPLAY TELEFONO.
+       ACCEPT CUSTOMERS-CELLPHONE.
+       DISPLAY EMAIL.
+       ACCEPT CUSTOMERS-EMAIL.
+       DISPLAY DIRECCION.
+       ACCEPT CUSTOMERS-ADDRESS.
+       REWRITE CUSTOMERS-REGISTERS
+           INVALID KEY
+               DISPLAY "Error al actualizar el cliente."
+           NOT INVALID KEY
+               DISPLAY "Cliente actualizado."
+       END-REWRITE.
+
+       ELIMINAR-CLIENTE.
+       DELETE CUSTOMERS-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error al eliminar el cliente."
+           NOT INVALID KEY
+               DISPLAY "Cliente eliminado."
+       END-DELETE.
+
+       MANTENIMIENTO-EQUIPO.
+       DISPLAY "Introduzca el ID del equipo (4 digitos): ".
+       ACCEPT ID-BUSQUEDA.
+       MOVE ID-BUSQUEDA TO EQUIPMENTS-ID.
+       READ EQUIPMENTS-FILE RECORD
+           INVALID KEY
+               DISPLAY "No existe un equipo con ese ID."
+           NOT INVALID KEY
+               PERFORM SELECCIONAR-ACCION-EQUIPO
+       END-READ.
+
+       SELECCIONAR-ACCION-EQUIPO.
+       DISPLAY "1. Modificar  2. Eliminar  3. Cancelar".
+       ACCEPT OPCION-ACCION.
+       EVALUATE OPCION-ACCION
+           WHEN 1 PERFORM ACTUALIZAR-EQUIPO
+           WHEN 2 PERFORM ELIMINAR-EQUIPO
+           WHEN OTHER CONTINUE
+       END-EVALUATE.
+
+       ACTUALIZAR-EQUIPO.
+       DISPLAY DNI-CLIENTE.
+       ACCEPT EQUIPMENTS-DNI.
+       DISPLAY TIPO.
+       ACCEPT EQUIPMENTS-TIPO.
+       DISPLAY DESCRIPCION-EQUIPO.
+       ACCEPT EQUIPMENTS-DESCRIPCION.
+       DISPLAY CARACTERISTICAS.
+       ACCEPT EQUIPMENTS-CARACTERISTICAS.
+       DISPLAY PROBLEMA.
+       ACCEPT EQUIPMENTS-PROBLEMA.
+       MOVE EQUIPMENTS-DNI TO DNI-A-VALIDAR.
+       PERFORM VALIDAR-DNI-CLIENTE.
+       IF  DNI-VALIDO NOT = "S"
+           DISPLAY "No existe un cliente con ese DNI, no se "
+               "actualizo el equipo."
+       ELSE
+           REWRITE EQUIPMENTS-REGISTERS
+               INVALID KEY
+                   DISPLAY "Error al actualizar el equipo."
+               NOT INVALID KEY
+                   DISPLAY "Equipo actualizado."
+           END-REWRITE
+       END-IF.
+
+       ELIMINAR-EQUIPO.
+       DELETE EQUIPMENTS-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error al eliminar el equipo."
+           NOT INVALID KEY
+               DISPLAY "Equipo eliminado."
+       END-DELETE.
+
+       MANTENIMIENTO-PRESUPUESTO.
+       DISPLAY "Introduzca el ID del presupuesto (4 digitos): ".
+       ACCEPT ID-BUSQUEDA.
+       MOVE ID-BUSQUEDA TO BUDGETS-ID.
+       READ BUDGETS-FILE RECORD
+           INVALID KEY
+               DISPLAY "No existe un presupuesto con ese ID."
+           NOT INVALID KEY
+               PERFORM SELECCIONAR-ACCION-PRESUPUESTO
+       END-READ.
+
+       SELECCIONAR-ACCION-PRESUPUESTO.
+       DISPLAY "1. Modificar  2. Eliminar  3. Cancelar".
+       ACCEPT OPCION-ACCION.
+       EVALUATE OPCION-ACCION
+           WHEN 1 PERFORM ACTUALIZAR-PRESUPUESTO
+           WHEN 2 PERFORM ELIMINAR-PRESUPUESTO
+           WHEN OTHER CONTINUE
+       END-EVALUATE.
+
+       ACTUALIZAR-PRESUPUESTO.
+       DISPLAY CLIENTE-DNI.
+       ACCEPT BUDGETS-DNI.
+       DISPLAY DESCRIPCION-PRESUPUESTO.
+       ACCEPT BUDGETS-DESCRIPCION.
+       DISPLAY FORMA_PAGO.
+       ACCEPT BUDGETS-FORMA_PAGO.
+       DISPLAY FECHA.
+       ACCEPT BUDGETS-FECHA.
+       DISPLAY PAGADO.
+       ACCEPT BUDGETS-PAGADO.
+       MOVE BUDGETS-DNI TO DNI-A-VALIDAR.
+       PERFORM VALIDAR-DNI-CLIENTE.
+       IF  DNI-VALIDO NOT = "S"
+           DISPLAY "No existe un cliente con ese DNI, no se "
+               "actualizo el presupuesto."
+       ELSE
+           REWRITE BUDGETS-REGISTERS
+               INVALID KEY
+                   DISPLAY "Error al actualizar el presupuesto."
+               NOT INVALID KEY
+                   DISPLAY "Presupuesto actualizado."
+           END-REWRITE
+       END-IF.
+
+       ELIMINAR-PRESUPUESTO.
+       DELETE BUDGETS-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error al eliminar el presupuesto."
+           NOT INVALID KEY
+               DISPLAY "Presupuesto eliminado."
+       END-DELETE.
+
        END PROGRAM Record_System.
